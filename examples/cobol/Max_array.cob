@@ -1,15 +1,810 @@
-       identification division.
-       program-id. Max_array.
-       data division.
-       working-storage section.
-           01 ws-array-1 pic s9(8) occurs 65535 times.
-           01 ws-array-2 pic s9(8) occurs 65535 times.
-           01 i pic s9(8) comp.
-       procedure division.
-           move 0 to i.
-           perform varying i from 1 by 1 until i > 65535
-               if ws-array-1(i) > ws-array-2(i)
-                   move ws-array-1(i) to ws-array-2(i)
-               end-if
-           end-perform.
-           stop run.
+000100******************************************************************
+000200*PROGRAM-ID.. Max_array
+000300*AUTHOR...... D. L. MERCER
+000400*INSTALLATION DAILY LOADS BATCH GROUP
+000500*DATE-WRITTEN 2024-11-04
+000600*DATE-COMPILED
+000700*
+000800*REMARKS..... COMPARES TODAY'S READINGS EXTRACT AGAINST
+000900*             THE RUNNING HIGH-WATER-MARK (OR LOW-WATER-
+001000*             MARK, DEPENDING ON THE RUN-TIME MODE PARM)
+001100*             FILE AND WRITES BACK AN UPDATED MARK FILE,
+001200*             A CHANGED-POSITIONS REPORT, A PERMANENT
+001300*             AUDIT LOG OF EVERY OVERRIDE, AND A FIXED-
+001400*             WIDTH EXTRACT FOR THE DOWNSTREAM REPORTING
+001500*             SYSTEM.  THE COMPARISON LOOP CHECKPOINTS
+001600*             ITSELF PERIODICALLY SO AN ABENDED RUN CAN
+001700*             BE RESTARTED WITHOUT RESCANNING THE WHOLE
+001800*             TABLE.
+001900*
+002000*MODIFICATION HISTORY.
+002100*DATE-------- INIT----  DESCRIPTION------------------------
+002200*2024-11-04   DLM       ORIGINAL VERSION (WORKING-STORAGE
+002300*                       ARRAYS ONLY, NO I/O).
+002400*2026-08-08   DLM       ADDED READINGS / HIGH-WATER-MARK
+002500*                       INPUT FILES.
+002600*2026-08-08   DLM       UPDATED MARK FILE IS NOW WRITTEN
+002700*                       BACK OUT AFTER THE COMPARE LOOP.
+002800*2026-08-08   DLM       ADDED CHANGED-POSITIONS REPORT.
+002900*2026-08-08   DLM       TABLE SIZE NOW DRIVEN BY THE ACTUAL
+003000*                       RECORD COUNT (OCCURS DEPENDING ON),
+003100*                       NOT A FLAT 65535 EVERY RUN.
+003200*2026-08-08   DLM       ARRAY LAYOUT MOVED TO COPYBOOK
+003300*                       DL100WS SO OTHER PROGRAMS CAN
+003400*                       SHARE IT.
+003500*2026-08-08   DLM       ADDED CHECKPOINT/RESTART EVERY
+003600*                       WS-CKPT-INTERVAL POSITIONS.
+003700*2026-08-08   DLM       ADDED PERMANENT AUDIT LOG OF EVERY
+003800*                       OVERRIDE.
+003900*2026-08-08   DLM       ADDED MIN MODE VIA PARM (DEFAULT
+004000*                       REMAINS MAX).
+004100*2026-08-08   DLM       ADDED PRE-COMPARE VALIDATION OF
+004200*                       RECORD COUNTS AND SOURCE SYSTEM ID.
+004300*2026-08-08   DLM       ADDED DOWNSTREAM EXTRACT FILE.
+004400*2026-08-08   DLM       RESTORED PROGRAM-ID TO Max_array (WAS
+004500*                       MISTYPED MAX-ARRAY FOR ONE RELEASE).
+004600*2026-08-08   DLM       WS2 AS-OF-DATE NOW ROLLED FORWARD TO
+004700*                       TODAY'S READINGS DATE ONCE VALIDATION
+004800*                       PASSES, INSTEAD OF STAYING ON THE FIRST
+004900*                       SEED FILE'S DATE FOREVER.
+005000*2026-08-08   DLM       LOAD PARAGRAPHS NOW CHECK RECORD TYPE
+005100*                       AND SEQUENCE NUMBER ON EVERY DETAIL SO A
+005200*                       SHIFTED OR DROPPED ROW FAILS VALIDATION
+005300*                       INSTEAD OF SILENTLY MISALIGNING THE
+005400*                       TABLES.
+005500*2026-08-08   DLM       CORRECTED WS-AUDIT-DETAIL TO 80 BYTES SO
+005600*                       IT NO LONGER OVERRUNS THE AUDITLOG
+005700*                       RECORD.
+005800*2026-08-08   DLM       ADDED STATUS CHECKS ON THE REMAINING
+005900*                       OPENS AND WRITES, TO MATCH THE READ
+006000*                       CHECKS ALREADY IN PLACE.  REMOVED A
+006100*                       SPURIOUS CLOSE OF AN ALREADY-CLOSED
+006200*                       CKPTFILE AT THE TOP OF THE CHECKPOINT
+006300*                       WRITE.
+006400*2026-08-08   DLM       CHECKPOINT NOW CARRIES ITS OWN CHANGED-
+006500*                       COUNT SO A RESTARTED RUN'S REPORT TOTAL
+006600*                       INCLUDES POSITIONS CHANGED BEFORE THE
+006700*                       ABEND, NOT JUST THIS RUN'S.
+006800*2026-08-08   DLM       A CHECKPOINT IS NOW VALIDATED AGAINST
+006900*                       TODAY'S AS-OF DATE, SOURCE SYSTEM ID, AND
+007000*                       RECORD COUNT BEFORE IT IS RESTORED, SO A
+007100*                       STALE CHECKPOINT FROM A DIFFERENT RUN
+007200*                       CANNOT BE SPLICED INTO TODAY'S TABLE.
+007300*2026-08-08   DLM       LOAD PARAGRAPHS NOW REJECT A HEADER
+007400*                       RECORD COUNT LARGER THAN THE TABLE'S
+007500*                       PHYSICAL MAXIMUM INSTEAD OF LETTING IT
+007600*                       DRIVE THE TABLE SUBSCRIPTS UNCHECKED.
+007700*2026-08-08   DLM       THE DETAIL LOAD LOOPS IN 1100/1200 NOW
+007800*                       STOP AS SOON AS THE DETAIL PARAGRAPH SETS
+007900*                       THE INVALID SWITCH INSTEAD OF CONTINUING
+008000*                       TO RE-READ A FILE ALREADY PAST A SHORT
+008100*                       READ OR SEQUENCE FAILURE.  1000-INITIALIZE
+008200*                       NO LONGER LOADS HWMIN AFTER A FAILED
+008300*                       READINGS LOAD.
+008400*2026-08-08   DLM       A CKPTFILE READ FAILURE NOW LOGS THE FILE
+008500*                       STATUS BEFORE FALLING BACK TO POSITION 1,
+008600*                       LIKE EVERY OTHER FAILURE PATH IN THE
+008700*                       PROGRAM ALREADY DOES.
+008800*2026-08-08   DLM       CORRECTED WS-DETAIL-LINE TO 80 BYTES TO
+008900*                       MATCH THE OTHER REPORT LINES.
+009000******************************************************************
+009100  IDENTIFICATION DIVISION.
+009200  PROGRAM-ID. Max_array.
+009300  ENVIRONMENT DIVISION.
+009400  INPUT-OUTPUT SECTION.
+009500  FILE-CONTROL.
+009600      SELECT READINGS-FILE ASSIGN TO READINGS
+009700          ORGANIZATION IS SEQUENTIAL
+009800          ACCESS MODE IS SEQUENTIAL
+009900          FILE STATUS IS WS-READINGS-STATUS.
+010000      SELECT HWMIN-FILE ASSIGN TO HWMIN
+010100          ORGANIZATION IS SEQUENTIAL
+010200          ACCESS MODE IS SEQUENTIAL
+010300          FILE STATUS IS WS-HWMIN-STATUS.
+010400      SELECT HWMOUT-FILE ASSIGN TO HWMOUT
+010500          ORGANIZATION IS SEQUENTIAL
+010600          ACCESS MODE IS SEQUENTIAL
+010700          FILE STATUS IS WS-HWMOUT-STATUS.
+010800      SELECT RPTFILE ASSIGN TO RPTFILE
+010900          ORGANIZATION IS SEQUENTIAL
+011000          ACCESS MODE IS SEQUENTIAL
+011100          FILE STATUS IS WS-RPTFILE-STATUS.
+011200      SELECT AUDITLOG ASSIGN TO AUDITLOG
+011300          ORGANIZATION IS SEQUENTIAL
+011400          ACCESS MODE IS SEQUENTIAL
+011500          FILE STATUS IS WS-AUDITLOG-STATUS.
+011600      SELECT CKPTFILE ASSIGN TO CKPTFILE
+011700          ORGANIZATION IS SEQUENTIAL
+011800          ACCESS MODE IS SEQUENTIAL
+011900          FILE STATUS IS WS-CKPTFILE-STATUS.
+012000      SELECT XTRACT-FILE ASSIGN TO XTRACT
+012100          ORGANIZATION IS SEQUENTIAL
+012200          ACCESS MODE IS SEQUENTIAL
+012300          FILE STATUS IS WS-XTRACT-STATUS.
+012400  DATA DIVISION.
+012500  FILE SECTION.
+012600  FD  READINGS-FILE
+012700      RECORDING MODE IS F
+012800      LABEL RECORDS ARE STANDARD.
+012900      COPY DL100RF REPLACING
+013000      ==PFX-FILE-RECORD== BY ==RD-RECORD==
+013100      ==PFX-REC-TYPE== BY ==RD-REC-TYPE==
+013200      ==PFX-HEADER-REC== BY ==RD-HEADER-REC==
+013300      ==PFX-DETAIL-REC== BY ==RD-DETAIL-REC==
+013400      ==PFX-REC-BODY== BY ==RD-REC-BODY==
+013500      ==PFX-HEADER-BODY== BY ==RD-HEADER-BODY==
+013600      ==PFX-AS-OF-DATE== BY ==RD-AS-OF-DATE==
+013700      ==PFX-SOURCE-SYS-ID== BY ==RD-SOURCE-SYS-ID==
+013800      ==PFX-RECORD-COUNT== BY ==RD-RECORD-COUNT==
+013900      ==PFX-DETAIL-BODY== BY ==RD-DETAIL-BODY==
+014000      ==PFX-SEQ-NBR== BY ==RD-SEQ-NBR==
+014100      ==PFX-VALUE== BY ==RD-VALUE==.
+014200  FD  HWMIN-FILE
+014300      RECORDING MODE IS F
+014400      LABEL RECORDS ARE STANDARD.
+014500      COPY DL100RF REPLACING
+014600      ==PFX-FILE-RECORD== BY ==HI-RECORD==
+014700      ==PFX-REC-TYPE== BY ==HI-REC-TYPE==
+014800      ==PFX-HEADER-REC== BY ==HI-HEADER-REC==
+014900      ==PFX-DETAIL-REC== BY ==HI-DETAIL-REC==
+015000      ==PFX-REC-BODY== BY ==HI-REC-BODY==
+015100      ==PFX-HEADER-BODY== BY ==HI-HEADER-BODY==
+015200      ==PFX-AS-OF-DATE== BY ==HI-AS-OF-DATE==
+015300      ==PFX-SOURCE-SYS-ID== BY ==HI-SOURCE-SYS-ID==
+015400      ==PFX-RECORD-COUNT== BY ==HI-RECORD-COUNT==
+015500      ==PFX-DETAIL-BODY== BY ==HI-DETAIL-BODY==
+015600      ==PFX-SEQ-NBR== BY ==HI-SEQ-NBR==
+015700      ==PFX-VALUE== BY ==HI-VALUE==.
+015800  FD  HWMOUT-FILE
+015900      RECORDING MODE IS F
+016000      LABEL RECORDS ARE STANDARD.
+016100      COPY DL100RF REPLACING
+016200      ==PFX-FILE-RECORD== BY ==HO-RECORD==
+016300      ==PFX-REC-TYPE== BY ==HO-REC-TYPE==
+016400      ==PFX-HEADER-REC== BY ==HO-HEADER-REC==
+016500      ==PFX-DETAIL-REC== BY ==HO-DETAIL-REC==
+016600      ==PFX-REC-BODY== BY ==HO-REC-BODY==
+016700      ==PFX-HEADER-BODY== BY ==HO-HEADER-BODY==
+016800      ==PFX-AS-OF-DATE== BY ==HO-AS-OF-DATE==
+016900      ==PFX-SOURCE-SYS-ID== BY ==HO-SOURCE-SYS-ID==
+017000      ==PFX-RECORD-COUNT== BY ==HO-RECORD-COUNT==
+017100      ==PFX-DETAIL-BODY== BY ==HO-DETAIL-BODY==
+017200      ==PFX-SEQ-NBR== BY ==HO-SEQ-NBR==
+017300      ==PFX-VALUE== BY ==HO-VALUE==.
+017400  FD  RPTFILE
+017500      RECORDING MODE IS F
+017600      LABEL RECORDS ARE OMITTED.
+017700  01  RP-REPORT-LINE                  PIC X(80).
+017800  FD  AUDITLOG
+017900      RECORDING MODE IS F
+018000      LABEL RECORDS ARE OMITTED.
+018100  01  AL-AUDIT-LINE                   PIC X(80).
+018200  FD  CKPTFILE
+018300      RECORDING MODE IS F
+018400      LABEL RECORDS ARE STANDARD.
+018500      COPY DL100WS REPLACING
+018600      ==PFX-TABLE== BY ==CK-TABLE==
+018700      ==PFX-AS-OF-DATE== BY ==CK-AS-OF-DATE==
+018800      ==PFX-SOURCE-SYS-ID== BY ==CK-SOURCE-SYS-ID==
+018900      ==PFX-RECORD-COUNT== BY ==CK-RECORD-COUNT==
+019000      ==PFX-CHANGED-COUNT== BY ==CK-CHANGED-COUNT==
+019100      ==PFX-DETAIL== BY ==CK-DETAIL==
+019200      ==PFX-IDX== BY ==CK-IDX==
+019300      ==PFX-VALUE== BY ==CK-VALUE==.
+019400  FD  XTRACT-FILE
+019500      RECORDING MODE IS F
+019600      LABEL RECORDS ARE STANDARD.
+019700      COPY DL100DX REPLACING
+019800      ==PFX-XTRACT-RECORD== BY ==XR-RECORD==
+019900      ==PFX-REC-TYPE== BY ==XR-REC-TYPE==
+020000      ==PFX-HEADER-REC== BY ==XR-HEADER-REC==
+020100      ==PFX-DETAIL-REC== BY ==XR-DETAIL-REC==
+020200      ==PFX-REC-BODY== BY ==XR-REC-BODY==
+020300      ==PFX-HEADER-BODY== BY ==XR-HEADER-BODY==
+020400      ==PFX-AS-OF-DATE== BY ==XR-AS-OF-DATE==
+020500      ==PFX-SOURCE-SYS-ID== BY ==XR-SOURCE-SYS-ID==
+020600      ==PFX-RECORD-COUNT== BY ==XR-RECORD-COUNT==
+020700      ==PFX-MODE-CD== BY ==XR-MODE-CD==
+020800      ==PFX-DETAIL-BODY== BY ==XR-DETAIL-BODY==
+020900      ==PFX-SEQ-NBR== BY ==XR-SEQ-NBR==
+021000      ==PFX-HWM-VALUE== BY ==XR-HWM-VALUE==.
+021100  WORKING-STORAGE SECTION.
+021200*WS1-xxxxx HOLDS TODAYS READINGS (FORMERLY WS-ARRAY-1).
+021300      COPY DL100WS REPLACING
+021400      ==PFX-TABLE== BY ==WS1-TABLE==
+021500      ==PFX-AS-OF-DATE== BY ==WS1-AS-OF-DATE==
+021600      ==PFX-SOURCE-SYS-ID== BY ==WS1-SOURCE-SYS-ID==
+021700      ==PFX-RECORD-COUNT== BY ==WS1-RECORD-COUNT==
+021800      ==PFX-CHANGED-COUNT== BY ==WS1-CHANGED-COUNT==
+021900      ==PFX-DETAIL== BY ==WS1-DETAIL==
+022000      ==PFX-IDX== BY ==WS1-IDX==
+022100      ==PFX-VALUE== BY ==WS1-VALUE==.
+022200*WS2-xxxxx HOLDS THE HIGH-WATER-MARK TABLE, UPDATED IN
+022300*PLACE AS THE COMPARE LOOP RUNS (FORMERLY WS-ARRAY-2).
+022400      COPY DL100WS REPLACING
+022500      ==PFX-TABLE== BY ==WS2-TABLE==
+022600      ==PFX-AS-OF-DATE== BY ==WS2-AS-OF-DATE==
+022700      ==PFX-SOURCE-SYS-ID== BY ==WS2-SOURCE-SYS-ID==
+022800      ==PFX-RECORD-COUNT== BY ==WS2-RECORD-COUNT==
+022900      ==PFX-CHANGED-COUNT== BY ==WS2-CHANGED-COUNT==
+023000      ==PFX-DETAIL== BY ==WS2-DETAIL==
+023100      ==PFX-IDX== BY ==WS2-IDX==
+023200      ==PFX-VALUE== BY ==WS2-VALUE==.
+023300  01  WS-FILE-STATUS-GROUP.
+023400      05  WS-READINGS-STATUS          PIC X(02) VALUE '00'.
+023500          88  WS-READINGS-OK               VALUE '00'.
+023600          88  WS-READINGS-AT-END            VALUE '10'.
+023700      05  WS-HWMIN-STATUS             PIC X(02) VALUE '00'.
+023800          88  WS-HWMIN-OK                   VALUE '00'.
+023900          88  WS-HWMIN-AT-END               VALUE '10'.
+024000      05  WS-HWMOUT-STATUS            PIC X(02) VALUE '00'.
+024100          88  WS-HWMOUT-OK                  VALUE '00'.
+024200      05  WS-RPTFILE-STATUS           PIC X(02) VALUE '00'.
+024300          88  WS-RPTFILE-OK                 VALUE '00'.
+024400      05  WS-AUDITLOG-STATUS          PIC X(02) VALUE '00'.
+024500          88  WS-AUDITLOG-OK                VALUE '00'.
+024600          88  WS-AUDITLOG-NOT-FOUND         VALUE '35'.
+024700      05  WS-CKPTFILE-STATUS          PIC X(02) VALUE '00'.
+024800          88  WS-CKPTFILE-OK                VALUE '00'.
+024900          88  WS-CKPTFILE-NOT-FOUND         VALUE '35'.
+025000      05  WS-XTRACT-STATUS            PIC X(02) VALUE '00'.
+025100          88  WS-XTRACT-OK                  VALUE '00'.
+025200  01  WS-SWITCHES.
+025300      05  WS-VALIDATION-SW            PIC X(01) VALUE 'Y'.
+025400          88  WS-DATA-IS-VALID              VALUE 'Y'.
+025500          88  WS-DATA-IS-INVALID            VALUE 'N'.
+025600      05  WS-MODE-CD                  PIC X(03) VALUE 'MAX'.
+025700          88  WS-MODE-IS-MAX                VALUE 'MAX'.
+025800          88  WS-MODE-IS-MIN                VALUE 'MIN'.
+025900  01  WS-COUNTERS-AND-WORK-FIELDS.
+026000      05  WS-I                 PIC S9(08) COMP VALUE ZERO.
+026100      05  WS-J                 PIC S9(08) COMP VALUE ZERO.
+026200      05  WS-RETURN-CODE       PIC S9(04) COMP VALUE ZERO.
+026300      05  WS-CHANGED-COUNT     PIC S9(08) COMP VALUE ZERO.
+026400      05  WS-CKPT-INTERVAL     PIC S9(08) COMP VALUE 5000.
+026500      05  WS-CKPT-REMAINDER    PIC S9(08) COMP VALUE ZERO.
+026600      05  WS-CKPT-RESTART-POS  PIC S9(08) COMP VALUE 1.
+026700      05  WS-MAX-TABLE-SIZE    PIC S9(08) COMP VALUE 65535.
+026800      05  WS-OLD-VALUE         PIC S9(08) VALUE ZERO.
+026900      05  WS-RUN-DATE          PIC 9(08) VALUE ZERO.
+027000      05  WS-RUN-TIME          PIC 9(08) VALUE ZERO.
+027100  01  WS-REPORT-AREAS.
+027200      05  WS-HDG-LINE-1.
+027300          10  FILLER                  PIC X(20)
+027400              VALUE 'MAX-ARRAY HIGH-WATER'.
+027500          10  FILLER                  PIC X(20)
+027600              VALUE '-MARK CHANGE REPORT '.
+027700          10  FILLER             PIC X(10) VALUE SPACES.
+027800          10  WS-HDG-MODE        PIC X(03) VALUE SPACES.
+027900          10  FILLER             PIC X(27) VALUE SPACES.
+028000      05  WS-HDG-LINE-2               PIC X(80) VALUE
+028100          'POSITION       OLD VALUE       NEW VALUE'.
+028200      05  WS-DETAIL-LINE.
+028300          10  FILLER             PIC X(05) VALUE SPACES.
+028400          10  WS-DTL-POSITION         PIC ZZZZZZZ9.
+028500          10  FILLER             PIC X(05) VALUE SPACES.
+028600          10  WS-DTL-OLD-VALUE        PIC -ZZZZZZZ9.
+028700          10  FILLER             PIC X(05) VALUE SPACES.
+028800          10  WS-DTL-NEW-VALUE        PIC -ZZZZZZZ9.
+028900          10  FILLER             PIC X(39) VALUE SPACES.
+029000      05  WS-TOTAL-LINE.
+029100          10  FILLER                  PIC X(20)
+029200              VALUE 'POSITIONS CHANGED..-'.
+029300          10  WS-TOT-CHANGED          PIC ZZZZZZZ9.
+029400          10  FILLER             PIC X(52) VALUE SPACES.
+029500  01  WS-AUDIT-AREAS.
+029600      05  WS-AUDIT-DETAIL.
+029700          10  FILLER             PIC X(01) VALUE SPACES.
+029800          10  WS-AUD-RUN-DATE         PIC 9(08).
+029900          10  FILLER             PIC X(01) VALUE SPACES.
+030000          10  WS-AUD-RUN-TIME         PIC 9(08).
+030100          10  FILLER             PIC X(01) VALUE SPACES.
+030200          10  WS-AUD-MODE-CD          PIC X(03).
+030300          10  FILLER             PIC X(01) VALUE SPACES.
+030400          10  WS-AUD-POSITION         PIC 9(08).
+030500          10  FILLER             PIC X(01) VALUE SPACES.
+030600          10  WS-AUD-OLD-VALUE        PIC -9(08).
+030700          10  FILLER             PIC X(01) VALUE SPACES.
+030800          10  WS-AUD-NEW-VALUE        PIC -9(08).
+030900          10  FILLER             PIC X(29) VALUE SPACES.
+031000  LINKAGE SECTION.
+031100  01  LS-PARM-AREA.
+031200      05  LS-PARM-LEN                 PIC S9(04) COMP.
+031300      05  LS-PARM-TEXT                PIC X(04).
+031400  PROCEDURE DIVISION USING LS-PARM-AREA.
+031500*---------------------------------------------------------
+031600  0000-MAINLINE.
+031700      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+031800      IF WS-DATA-IS-VALID
+031900          PERFORM 2000-VALIDATE-ARRAYS THRU 2000-EXIT
+032000      END-IF.
+032100      IF WS-DATA-IS-VALID
+032200          PERFORM 3000-RESTORE-CHECKPOINT THRU 3000-EXIT
+032300      END-IF.
+032400      IF WS-DATA-IS-VALID
+032500          PERFORM 4000-COMPARE-ARRAYS THRU 4000-EXIT
+032600          PERFORM 8000-WRITE-OUTPUTS THRU 8000-EXIT
+032700      END-IF.
+032800      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+032900      MOVE WS-RETURN-CODE TO RETURN-CODE.
+033000      GOBACK.
+033100*---------------------------------------------------------
+033200*1000-INITIALIZE -- OPEN ALL FILES AND LOAD BOTH TABLES.
+033300*---------------------------------------------------------
+033400  1000-INITIALIZE.
+033500      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+033600      ACCEPT WS-RUN-TIME FROM TIME.
+033700      IF LS-PARM-LEN > ZERO
+033800          MOVE LS-PARM-TEXT(1:3) TO WS-MODE-CD
+033900      ELSE
+034000          MOVE 'MAX' TO WS-MODE-CD
+034100      END-IF.
+034200      IF NOT WS-MODE-IS-MIN AND NOT WS-MODE-IS-MAX
+034300          MOVE 'MAX' TO WS-MODE-CD
+034400      END-IF.
+034500      MOVE WS-MODE-CD TO WS-HDG-MODE.
+034600      OPEN INPUT READINGS-FILE.
+034700      IF NOT WS-READINGS-OK
+034800          DISPLAY 'MAX-ARRAY: CANNOT OPEN READINGS FILE'
+034900              WS-READINGS-STATUS
+035000          MOVE 16 TO WS-RETURN-CODE
+035100          SET WS-DATA-IS-INVALID TO TRUE
+035200          GO TO 1000-EXIT
+035300      END-IF.
+035400      OPEN INPUT HWMIN-FILE.
+035500      IF NOT WS-HWMIN-OK
+035600          DISPLAY 'MAX-ARRAY: CANNOT OPEN HWMIN FILE'
+035700              WS-HWMIN-STATUS
+035800          MOVE 16 TO WS-RETURN-CODE
+035900          SET WS-DATA-IS-INVALID TO TRUE
+036000          GO TO 1000-EXIT
+036100      END-IF.
+036200      OPEN OUTPUT HWMOUT-FILE.
+036300      IF NOT WS-HWMOUT-OK
+036400          DISPLAY 'MAX-ARRAY: CANNOT OPEN HWMOUT FILE'
+036500              WS-HWMOUT-STATUS
+036600          MOVE 16 TO WS-RETURN-CODE
+036700          SET WS-DATA-IS-INVALID TO TRUE
+036800          GO TO 1000-EXIT
+036900      END-IF.
+037000      OPEN OUTPUT RPTFILE.
+037100      IF NOT WS-RPTFILE-OK
+037200          DISPLAY 'MAX-ARRAY: CANNOT OPEN RPTFILE'
+037300              WS-RPTFILE-STATUS
+037400          MOVE 16 TO WS-RETURN-CODE
+037500          SET WS-DATA-IS-INVALID TO TRUE
+037600          GO TO 1000-EXIT
+037700      END-IF.
+037800      OPEN OUTPUT XTRACT-FILE.
+037900      IF NOT WS-XTRACT-OK
+038000          DISPLAY 'MAX-ARRAY: CANNOT OPEN XTRACT FILE'
+038100              WS-XTRACT-STATUS
+038200          MOVE 16 TO WS-RETURN-CODE
+038300          SET WS-DATA-IS-INVALID TO TRUE
+038400          GO TO 1000-EXIT
+038500      END-IF.
+038600      OPEN EXTEND AUDITLOG.
+038700      IF WS-AUDITLOG-NOT-FOUND
+038800          OPEN OUTPUT AUDITLOG
+038900      END-IF.
+039000      IF NOT WS-AUDITLOG-OK
+039100          DISPLAY 'MAX-ARRAY: CANNOT OPEN AUDITLOG'
+039200              WS-AUDITLOG-STATUS
+039300          MOVE 16 TO WS-RETURN-CODE
+039400          SET WS-DATA-IS-INVALID TO TRUE
+039500          GO TO 1000-EXIT
+039600      END-IF.
+039700      PERFORM 1100-LOAD-READINGS THRU 1100-EXIT.
+039800      IF WS-DATA-IS-VALID
+039900          PERFORM 1200-LOAD-HWMIN THRU 1200-EXIT
+040000      END-IF.
+040100  1000-EXIT.
+040200      EXIT.
+040300*---------------------------------------------------------
+040400*1100-LOAD-READINGS -- READ THE HEADER RECORD THEN ONE
+040500*DETAIL RECORD PER POSITION INTO WS1-DETAIL.
+040600*---------------------------------------------------------
+040700  1100-LOAD-READINGS.
+040800      READ READINGS-FILE.
+040900      IF NOT WS-READINGS-OK
+041000          DISPLAY 'MAX-ARRAY: CANNOT READ READINGS HEADER'
+041100          MOVE 16 TO WS-RETURN-CODE
+041200          SET WS-DATA-IS-INVALID TO TRUE
+041300          GO TO 1100-EXIT
+041400      END-IF.
+041500      IF NOT RD-HEADER-REC
+041600          DISPLAY 'MAX-ARRAY: READINGS FIRST RECORD NOT A HEADER'
+041700          MOVE 16 TO WS-RETURN-CODE
+041800          SET WS-DATA-IS-INVALID TO TRUE
+041900          GO TO 1100-EXIT
+042000      END-IF.
+042100      MOVE RD-AS-OF-DATE     TO WS1-AS-OF-DATE.
+042200      MOVE RD-SOURCE-SYS-ID  TO WS1-SOURCE-SYS-ID.
+042300      MOVE RD-RECORD-COUNT   TO WS1-RECORD-COUNT.
+042400      IF WS1-RECORD-COUNT > WS-MAX-TABLE-SIZE
+042500          DISPLAY 'MAX-ARRAY: READINGS RECORD COUNT EXCEEDS MAX'
+042600              WS1-RECORD-COUNT
+042700          MOVE 16 TO WS-RETURN-CODE
+042800          SET WS-DATA-IS-INVALID TO TRUE
+042900          GO TO 1100-EXIT
+043000      END-IF.
+043100      PERFORM 1110-LOAD-READINGS-DETAIL THRU 1110-EXIT
+043200          VARYING WS-I FROM 1 BY 1
+043300          UNTIL WS-I > WS1-RECORD-COUNT
+043400              OR WS-DATA-IS-INVALID.
+043500  1100-EXIT.
+043600      EXIT.
+043700  1110-LOAD-READINGS-DETAIL.
+043800      READ READINGS-FILE.
+043900      IF NOT WS-READINGS-OK
+044000          DISPLAY 'MAX-ARRAY: READINGS FILE SHORT AT'
+044100              WS-I
+044200          MOVE 16 TO WS-RETURN-CODE
+044300          SET WS-DATA-IS-INVALID TO TRUE
+044400          GO TO 1110-EXIT
+044500      END-IF.
+044600      IF NOT RD-DETAIL-REC
+044700          DISPLAY 'MAX-ARRAY: READINGS RECORD NOT A DETAIL AT'
+044800              WS-I
+044900          MOVE 16 TO WS-RETURN-CODE
+045000          SET WS-DATA-IS-INVALID TO TRUE
+045100          GO TO 1110-EXIT
+045200      END-IF.
+045300      IF RD-SEQ-NBR NOT = WS-I
+045400          DISPLAY 'MAX-ARRAY: READINGS OUT OF SEQUENCE AT' WS-I
+045500          MOVE 16 TO WS-RETURN-CODE
+045600          SET WS-DATA-IS-INVALID TO TRUE
+045700          GO TO 1110-EXIT
+045800      END-IF.
+045900      MOVE RD-VALUE TO WS1-VALUE(WS-I).
+046000  1110-EXIT.
+046100      EXIT.
+046200*---------------------------------------------------------
+046300*1200-LOAD-HWMIN -- SAME PATTERN AS 1100, FOR THE PRIOR
+046400*RUNNING HIGH-WATER-MARK FILE INTO WS2-DETAIL.
+046500*---------------------------------------------------------
+046600  1200-LOAD-HWMIN.
+046700      READ HWMIN-FILE.
+046800      IF NOT WS-HWMIN-OK
+046900          DISPLAY 'MAX-ARRAY: UNABLE TO READ HWMIN HEADER'
+047000          MOVE 16 TO WS-RETURN-CODE
+047100          SET WS-DATA-IS-INVALID TO TRUE
+047200          GO TO 1200-EXIT
+047300      END-IF.
+047400      IF NOT HI-HEADER-REC
+047500          DISPLAY 'MAX-ARRAY: HWMIN FIRST RECORD NOT A HEADER'
+047600          MOVE 16 TO WS-RETURN-CODE
+047700          SET WS-DATA-IS-INVALID TO TRUE
+047800          GO TO 1200-EXIT
+047900      END-IF.
+048000      MOVE HI-AS-OF-DATE     TO WS2-AS-OF-DATE.
+048100      MOVE HI-SOURCE-SYS-ID  TO WS2-SOURCE-SYS-ID.
+048200      MOVE HI-RECORD-COUNT   TO WS2-RECORD-COUNT.
+048300      IF WS2-RECORD-COUNT > WS-MAX-TABLE-SIZE
+048400          DISPLAY 'MAX-ARRAY: HWMIN RECORD COUNT EXCEEDS MAX'
+048500              WS2-RECORD-COUNT
+048600          MOVE 16 TO WS-RETURN-CODE
+048700          SET WS-DATA-IS-INVALID TO TRUE
+048800          GO TO 1200-EXIT
+048900      END-IF.
+049000      PERFORM 1210-LOAD-HWMIN-DETAIL THRU 1210-EXIT
+049100          VARYING WS-I FROM 1 BY 1
+049200          UNTIL WS-I > WS2-RECORD-COUNT
+049300              OR WS-DATA-IS-INVALID.
+049400  1200-EXIT.
+049500      EXIT.
+049600  1210-LOAD-HWMIN-DETAIL.
+049700      READ HWMIN-FILE.
+049800      IF NOT WS-HWMIN-OK
+049900          DISPLAY 'MAX-ARRAY: HWMIN FILE SHORT AT POSITION'
+050000              WS-I
+050100          MOVE 16 TO WS-RETURN-CODE
+050200          SET WS-DATA-IS-INVALID TO TRUE
+050300          GO TO 1210-EXIT
+050400      END-IF.
+050500      IF NOT HI-DETAIL-REC
+050600          DISPLAY 'MAX-ARRAY: HWMIN RECORD NOT A DETAIL AT' WS-I
+050700          MOVE 16 TO WS-RETURN-CODE
+050800          SET WS-DATA-IS-INVALID TO TRUE
+050900          GO TO 1210-EXIT
+051000      END-IF.
+051100      IF HI-SEQ-NBR NOT = WS-I
+051200          DISPLAY 'MAX-ARRAY: HWMIN OUT OF SEQUENCE AT' WS-I
+051300          MOVE 16 TO WS-RETURN-CODE
+051400          SET WS-DATA-IS-INVALID TO TRUE
+051500          GO TO 1210-EXIT
+051600      END-IF.
+051700      MOVE HI-VALUE TO WS2-VALUE(WS-I).
+051800  1210-EXIT.
+051900      EXIT.
+052000*---------------------------------------------------------
+052100*2000-VALIDATE-ARRAYS -- CONFIRM BOTH TABLES LINE UP
+052200*BEFORE A SINGLE COMPARISON OR MOVE HAPPENS.
+052300*---------------------------------------------------------
+052400  2000-VALIDATE-ARRAYS.
+052500      IF WS1-RECORD-COUNT NOT = WS2-RECORD-COUNT
+052600          DISPLAY 'MAX-ARRAY: RECORD COUNT MISMATCH'
+052700              'READINGS=' WS1-RECORD-COUNT ' HWMIN='
+052800              WS2-RECORD-COUNT
+052900          MOVE 16 TO WS-RETURN-CODE
+053000          SET WS-DATA-IS-INVALID TO TRUE
+053100          GO TO 2000-EXIT
+053200      END-IF.
+053300      IF WS1-SOURCE-SYS-ID NOT = WS2-SOURCE-SYS-ID
+053400          DISPLAY 'MAX-ARRAY: SOURCE SYSTEM ID MISMATCH'
+053500              'READINGS=' WS1-SOURCE-SYS-ID ' HWMIN='
+053600              WS2-SOURCE-SYS-ID
+053700          MOVE 16 TO WS-RETURN-CODE
+053800          SET WS-DATA-IS-INVALID TO TRUE
+053900          GO TO 2000-EXIT
+054000      END-IF.
+054100      IF WS1-AS-OF-DATE <= WS2-AS-OF-DATE
+054200          DISPLAY 'MAX-ARRAY: READINGS DATE NOT AFTER HWMIN'
+054300          MOVE 16 TO WS-RETURN-CODE
+054400          SET WS-DATA-IS-INVALID TO TRUE
+054500          GO TO 2000-EXIT
+054600      END-IF.
+054700      MOVE WS1-AS-OF-DATE TO WS2-AS-OF-DATE.
+054800  2000-EXIT.
+054900      EXIT.
+055000*---------------------------------------------------------
+055100*3000-RESTORE-CHECKPOINT -- IF A PRIOR RUN LEFT A
+055200*CHECKPOINT BEHIND, RESUME FROM THE POSITION AFTER IT.
+055300*A CHECKPOINT THAT DOES NOT MATCH TODAYS DATA IS REJECTED
+055400*RATHER THAN SPLICED IN.
+055500*---------------------------------------------------------
+055600  3000-RESTORE-CHECKPOINT.
+055700      MOVE 1 TO WS-CKPT-RESTART-POS.
+055800      OPEN INPUT CKPTFILE.
+055900      IF WS-CKPTFILE-NOT-FOUND
+056000          GO TO 3000-EXIT
+056100      END-IF.
+056200      READ CKPTFILE.
+056300      IF NOT WS-CKPTFILE-OK
+056400          DISPLAY 'MAX-ARRAY: ERROR READING CKPTFILE'
+056500              WS-CKPTFILE-STATUS
+056600          CLOSE CKPTFILE
+056700          GO TO 3000-EXIT
+056800      END-IF.
+056900      IF CK-RECORD-COUNT > ZERO
+057000          IF CK-AS-OF-DATE NOT = WS2-AS-OF-DATE
+057100              OR CK-SOURCE-SYS-ID NOT = WS2-SOURCE-SYS-ID
+057200              OR CK-RECORD-COUNT > WS2-RECORD-COUNT
+057300              DISPLAY 'MAX-ARRAY: CHECKPOINT DOES NOT MATCH TODAY'
+057400              MOVE 16 TO WS-RETURN-CODE
+057500              SET WS-DATA-IS-INVALID TO TRUE
+057600              CLOSE CKPTFILE
+057700              GO TO 3000-EXIT
+057800          END-IF
+057900          DISPLAY 'MAX-ARRAY: RESUMING FROM CHECKPOINT AT'
+058000              CK-RECORD-COUNT
+058100          MOVE CK-CHANGED-COUNT TO WS-CHANGED-COUNT
+058200          PERFORM 3100-RESTORE-CHECKPOINT-VALUE
+058300              THRU 3100-EXIT
+058400              VARYING WS-J FROM 1 BY 1
+058500              UNTIL WS-J > CK-RECORD-COUNT
+058600          MOVE CK-RECORD-COUNT TO WS-CKPT-RESTART-POS
+058700          ADD 1 TO WS-CKPT-RESTART-POS
+058800      END-IF.
+058900      CLOSE CKPTFILE.
+059000  3000-EXIT.
+059100      EXIT.
+059200  3100-RESTORE-CHECKPOINT-VALUE.
+059300      MOVE CK-VALUE(WS-J) TO WS2-VALUE(WS-J).
+059400  3100-EXIT.
+059500      EXIT.
+059600*---------------------------------------------------------
+059700*4000-COMPARE-ARRAYS -- THE MAIN COMPARE LOOP.  RUNS
+059800*ONLY AS FAR AS WS2-RECORD-COUNT, NOT A FLAT 65535.
+059900*---------------------------------------------------------
+060000  4000-COMPARE-ARRAYS.
+060100      PERFORM 4010-WRITE-REPORT-HEADING THRU 4010-EXIT.
+060200      PERFORM 4100-COMPARE-ONE-POSITION THRU 4100-EXIT
+060300          VARYING WS-I FROM WS-CKPT-RESTART-POS BY 1
+060400          UNTIL WS-I > WS2-RECORD-COUNT.
+060500      PERFORM 4020-WRITE-REPORT-TOTAL THRU 4020-EXIT.
+060600  4000-EXIT.
+060700      EXIT.
+060800  4010-WRITE-REPORT-HEADING.
+060900      WRITE RP-REPORT-LINE FROM WS-HDG-LINE-1.
+061000      WRITE RP-REPORT-LINE FROM WS-HDG-LINE-2.
+061100      IF NOT WS-RPTFILE-OK
+061200          DISPLAY 'MAX-ARRAY: ERROR WRITING REPORT HEADING'
+061300              WS-RPTFILE-STATUS
+061400          MOVE 16 TO WS-RETURN-CODE
+061500      END-IF.
+061600  4010-EXIT.
+061700      EXIT.
+061800  4020-WRITE-REPORT-TOTAL.
+061900      MOVE WS-CHANGED-COUNT TO WS-TOT-CHANGED.
+062000      WRITE RP-REPORT-LINE FROM WS-TOTAL-LINE.
+062100      IF NOT WS-RPTFILE-OK
+062200          DISPLAY 'MAX-ARRAY: ERROR WRITING REPORT TOTAL'
+062300              WS-RPTFILE-STATUS
+062400          MOVE 16 TO WS-RETURN-CODE
+062500      END-IF.
+062600  4020-EXIT.
+062700      EXIT.
+062800  4100-COMPARE-ONE-POSITION.
+062900      IF WS-MODE-IS-MIN
+063000          IF WS1-VALUE(WS-I) < WS2-VALUE(WS-I)
+063100              PERFORM 4200-APPLY-CHANGE THRU 4200-EXIT
+063200          END-IF
+063300      ELSE
+063400          IF WS1-VALUE(WS-I) > WS2-VALUE(WS-I)
+063500              PERFORM 4200-APPLY-CHANGE THRU 4200-EXIT
+063600          END-IF
+063700      END-IF.
+063800      DIVIDE WS-I BY WS-CKPT-INTERVAL GIVING WS-J
+063900          REMAINDER WS-CKPT-REMAINDER.
+064000      IF WS-CKPT-REMAINDER = ZERO
+064100          PERFORM 4900-WRITE-CHECKPOINT THRU 4900-EXIT
+064200      END-IF.
+064300  4100-EXIT.
+064400      EXIT.
+064500  4200-APPLY-CHANGE.
+064600      MOVE WS2-VALUE(WS-I) TO WS-OLD-VALUE.
+064700      MOVE WS1-VALUE(WS-I) TO WS2-VALUE(WS-I).
+064800      ADD 1 TO WS-CHANGED-COUNT.
+064900      PERFORM 4300-WRITE-REPORT-LINE THRU 4300-EXIT.
+065000      PERFORM 4400-WRITE-AUDIT-RECORD THRU 4400-EXIT.
+065100  4200-EXIT.
+065200      EXIT.
+065300  4300-WRITE-REPORT-LINE.
+065400      MOVE WS-I            TO WS-DTL-POSITION.
+065500      MOVE WS-OLD-VALUE    TO WS-DTL-OLD-VALUE.
+065600      MOVE WS2-VALUE(WS-I) TO WS-DTL-NEW-VALUE.
+065700      WRITE RP-REPORT-LINE FROM WS-DETAIL-LINE.
+065800      IF NOT WS-RPTFILE-OK
+065900          DISPLAY 'MAX-ARRAY: ERROR WRITING REPORT DETAIL'
+066000              WS-RPTFILE-STATUS
+066100          MOVE 16 TO WS-RETURN-CODE
+066200      END-IF.
+066300  4300-EXIT.
+066400      EXIT.
+066500  4400-WRITE-AUDIT-RECORD.
+066600      MOVE WS-RUN-DATE     TO WS-AUD-RUN-DATE.
+066700      MOVE WS-RUN-TIME     TO WS-AUD-RUN-TIME.
+066800      MOVE WS-MODE-CD      TO WS-AUD-MODE-CD.
+066900      MOVE WS-I            TO WS-AUD-POSITION.
+067000      MOVE WS-OLD-VALUE    TO WS-AUD-OLD-VALUE.
+067100      MOVE WS2-VALUE(WS-I) TO WS-AUD-NEW-VALUE.
+067200      WRITE AL-AUDIT-LINE FROM WS-AUDIT-DETAIL.
+067300      IF NOT WS-AUDITLOG-OK
+067400          DISPLAY 'MAX-ARRAY: ERROR WRITING AUDIT RECORD'
+067500              WS-AUDITLOG-STATUS
+067600          MOVE 16 TO WS-RETURN-CODE
+067700      END-IF.
+067800  4400-EXIT.
+067900      EXIT.
+068000*---------------------------------------------------------
+068100*4900-WRITE-CHECKPOINT -- REWRITE THE CHECKPOINT FILE
+068200*WITH EVERYTHING PROCESSED SO FAR SO A RESTART DOES NOT
+068300*HAVE TO RESCAN THE WHOLE TABLE.
+068400*---------------------------------------------------------
+068500  4900-WRITE-CHECKPOINT.
+068600*CKPTFILE IS ALREADY CLOSED HERE -- 3000-RESTORE-CHECKPOINT
+068700*AND THE PRIOR CALL TO THIS PARAGRAPH BOTH LEAVE IT CLOSED.
+068800      OPEN OUTPUT CKPTFILE.
+068900      IF NOT WS-CKPTFILE-OK
+069000          DISPLAY 'MAX-ARRAY: CANNOT OPEN CKPTFILE FOR CHECKPOINT'
+069100              WS-CKPTFILE-STATUS
+069200          MOVE 16 TO WS-RETURN-CODE
+069300          GO TO 4900-EXIT
+069400      END-IF.
+069500      MOVE WS2-AS-OF-DATE    TO CK-AS-OF-DATE.
+069600      MOVE WS2-SOURCE-SYS-ID TO CK-SOURCE-SYS-ID.
+069700      MOVE WS-I              TO CK-RECORD-COUNT.
+069800      MOVE WS-CHANGED-COUNT  TO CK-CHANGED-COUNT.
+069900      PERFORM 4910-COPY-CHECKPOINT-VALUE THRU 4910-EXIT
+070000          VARYING WS-J FROM 1 BY 1
+070100          UNTIL WS-J > WS-I.
+070200      WRITE CK-TABLE.
+070300      IF NOT WS-CKPTFILE-OK
+070400          DISPLAY 'MAX-ARRAY: ERROR WRITING CHECKPOINT'
+070500              WS-CKPTFILE-STATUS
+070600          MOVE 16 TO WS-RETURN-CODE
+070700      END-IF.
+070800      CLOSE CKPTFILE.
+070900  4900-EXIT.
+071000      EXIT.
+071100  4910-COPY-CHECKPOINT-VALUE.
+071200      MOVE WS2-VALUE(WS-J) TO CK-VALUE(WS-J).
+071300  4910-EXIT.
+071400      EXIT.
+071500*---------------------------------------------------------
+071600*8000-WRITE-OUTPUTS -- PERSIST THE UPDATED HIGH-WATER-
+071700*MARK TABLE AND THE DOWNSTREAM EXTRACT.
+071800*---------------------------------------------------------
+071900  8000-WRITE-OUTPUTS.
+072000      PERFORM 8100-WRITE-HWMOUT-HEADER THRU 8100-EXIT.
+072100      PERFORM 8200-WRITE-XTRACT-HEADER THRU 8200-EXIT.
+072200  8000-EXIT.
+072300      EXIT.
+072400  8100-WRITE-HWMOUT-HEADER.
+072500      MOVE 'H'               TO HO-REC-TYPE.
+072600      MOVE WS2-AS-OF-DATE    TO HO-AS-OF-DATE.
+072700      MOVE WS2-SOURCE-SYS-ID TO HO-SOURCE-SYS-ID.
+072800      MOVE WS2-RECORD-COUNT  TO HO-RECORD-COUNT.
+072900      WRITE HO-RECORD.
+073000      IF NOT WS-HWMOUT-OK
+073100          DISPLAY 'MAX-ARRAY: ERROR WRITING HWMOUT HEADER'
+073200              WS-HWMOUT-STATUS
+073300          MOVE 16 TO WS-RETURN-CODE
+073400      END-IF.
+073500      PERFORM 8110-WRITE-HWMOUT-DETAIL THRU 8110-EXIT
+073600          VARYING WS-J FROM 1 BY 1
+073700          UNTIL WS-J > WS2-RECORD-COUNT.
+073800  8100-EXIT.
+073900      EXIT.
+074000  8110-WRITE-HWMOUT-DETAIL.
+074100      MOVE 'D'             TO HO-REC-TYPE.
+074200      MOVE WS-J            TO HO-SEQ-NBR.
+074300      MOVE WS2-VALUE(WS-J) TO HO-VALUE.
+074400      WRITE HO-RECORD.
+074500      IF NOT WS-HWMOUT-OK
+074600          DISPLAY 'MAX-ARRAY: ERROR WRITING HWMOUT DETAIL AT'
+074700              WS-J
+074800          MOVE 16 TO WS-RETURN-CODE
+074900      END-IF.
+075000  8110-EXIT.
+075100      EXIT.
+075200  8200-WRITE-XTRACT-HEADER.
+075300      MOVE 'H'               TO XR-REC-TYPE.
+075400      MOVE WS2-AS-OF-DATE    TO XR-AS-OF-DATE.
+075500      MOVE WS2-SOURCE-SYS-ID TO XR-SOURCE-SYS-ID.
+075600      MOVE WS2-RECORD-COUNT  TO XR-RECORD-COUNT.
+075700      MOVE WS-MODE-CD        TO XR-MODE-CD.
+075800      WRITE XR-RECORD.
+075900      IF NOT WS-XTRACT-OK
+076000          DISPLAY 'MAX-ARRAY: ERROR WRITING XTRACT HEADER'
+076100              WS-XTRACT-STATUS
+076200          MOVE 16 TO WS-RETURN-CODE
+076300      END-IF.
+076400      PERFORM 8210-WRITE-XTRACT-DETAIL THRU 8210-EXIT
+076500          VARYING WS-J FROM 1 BY 1
+076600          UNTIL WS-J > WS2-RECORD-COUNT.
+076700  8200-EXIT.
+076800      EXIT.
+076900  8210-WRITE-XTRACT-DETAIL.
+077000      MOVE 'D'             TO XR-REC-TYPE.
+077100      MOVE WS-J            TO XR-SEQ-NBR.
+077200      MOVE WS2-VALUE(WS-J) TO XR-HWM-VALUE.
+077300      WRITE XR-RECORD.
+077400      IF NOT WS-XTRACT-OK
+077500          DISPLAY 'MAX-ARRAY: ERROR WRITING XTRACT DETAIL AT'
+077600              WS-J
+077700          MOVE 16 TO WS-RETURN-CODE
+077800      END-IF.
+077900  8210-EXIT.
+078000      EXIT.
+078100*---------------------------------------------------------
+078200*9000-TERMINATE -- CLOSE UP AND RESET THE CHECKPOINT SO
+078300*THE NEXT RUN STARTS COLD.
+078400*---------------------------------------------------------
+078500  9000-TERMINATE.
+078600      IF WS-DATA-IS-VALID
+078700          OPEN OUTPUT CKPTFILE
+078800          IF NOT WS-CKPTFILE-OK
+078900              DISPLAY 'MAX-ARRAY: CANNOT OPEN CKPTFILE TO RESET'
+079000                  WS-CKPTFILE-STATUS
+079100              MOVE 16 TO WS-RETURN-CODE
+079200          END-IF
+079300          MOVE ZERO TO CK-RECORD-COUNT
+079400          MOVE ZERO TO CK-CHANGED-COUNT
+079500          WRITE CK-TABLE
+079600          IF NOT WS-CKPTFILE-OK
+079700              DISPLAY 'MAX-ARRAY: ERROR RESETTING CKPTFILE'
+079800                  WS-CKPTFILE-STATUS
+079900              MOVE 16 TO WS-RETURN-CODE
+080000          END-IF
+080100          CLOSE CKPTFILE
+080200      END-IF.
+080300      CLOSE READINGS-FILE.
+080400      CLOSE HWMIN-FILE.
+080500      CLOSE HWMOUT-FILE.
+080600      CLOSE RPTFILE.
+080700      CLOSE XTRACT-FILE.
+080800      CLOSE AUDITLOG.
+080900  9000-EXIT.
+081000      EXIT.
