@@ -0,0 +1,29 @@
+000100***************************************************************
+000200*    COPYBOOK      DL100DX                                     *
+000300*    DESCRIPTION.. FIXED-WIDTH DOWNSTREAM INTERFACE RECORD.     *
+000400*                  LAYOUT AGREED WITH THE DOWNSTREAM REPORTING  *
+000500*                  SYSTEM FOR THE DAILY HIGH-WATER-MARK         *
+000600*                  EXTRACT.  ONE HEADER RECORD FOLLOWED BY ONE  *
+000700*                  DETAIL RECORD PER ARRAY POSITION.  DATA-     *
+000800*                  NAMES CARRY A LEADING PFX- TAG AND MUST BE   *
+000900*                  RESOLVED VIA COPY ... REPLACING BY THE       *
+001000*                  INCLUDING PROGRAM.                           *
+001100*    MODIFICATION HISTORY.                                      *
+001200*    DATE-------- INIT----  DESCRIPTION------------------------ *
+001300*    2026-08-08   DLM       ORIGINAL COPYBOOK.                  *
+001400***************************************************************
+001500 01  PFX-XTRACT-RECORD.
+001600         05  PFX-REC-TYPE                PIC X(01).
+001700             88  PFX-HEADER-REC               VALUE 'H'.
+001800             88  PFX-DETAIL-REC               VALUE 'D'.
+001900         05  PFX-REC-BODY.
+002000             10  PFX-HEADER-BODY.
+002100                 15  PFX-AS-OF-DATE          PIC 9(08).
+002200                 15  PFX-SOURCE-SYS-ID       PIC X(08).
+002300                 15  PFX-RECORD-COUNT        PIC 9(08).
+002400                 15  PFX-MODE-CD             PIC X(03).
+002500                 15  FILLER                  PIC X(52).
+002600             10  PFX-DETAIL-BODY REDEFINES PFX-HEADER-BODY.
+002700                 15  PFX-SEQ-NBR             PIC 9(08).
+002800                 15  PFX-HWM-VALUE           PIC S9(08).
+002900                 15  FILLER                  PIC X(63).
