@@ -0,0 +1,29 @@
+000100***************************************************************
+000200*    COPYBOOK      DL100RF                                     *
+000300*    DESCRIPTION.. PHYSICAL RECORD LAYOUT FOR THE DL100         *
+000400*                  READINGS / HIGH-WATER-MARK SEQUENTIAL        *
+000500*                  EXTRACT FILES.  EACH FILE CARRIES ONE        *
+000600*                  HEADER RECORD (AS-OF DATE, SOURCE SYSTEM     *
+000700*                  ID, RECORD COUNT) FOLLOWED BY ONE DETAIL     *
+000800*                  RECORD PER ARRAY POSITION.  DATA-NAMES ARE   *
+000900*                  WRITTEN WITH A LEADING PFX- TAG AND MUST BE  *
+001000*                  RESOLVED VIA COPY ... REPLACING BY THE       *
+001100*                  INCLUDING PROGRAM.                           *
+001200*    MODIFICATION HISTORY.                                      *
+001300*    DATE-------- INIT----  DESCRIPTION------------------------ *
+001400*    2026-08-08   DLM       ORIGINAL COPYBOOK.                  *
+001500***************************************************************
+001600 01  PFX-FILE-RECORD.
+001700         05  PFX-REC-TYPE                PIC X(01).
+001800             88  PFX-HEADER-REC               VALUE 'H'.
+001900             88  PFX-DETAIL-REC               VALUE 'D'.
+002000         05  PFX-REC-BODY.
+002100             10  PFX-HEADER-BODY.
+002200                 15  PFX-AS-OF-DATE          PIC 9(08).
+002300                 15  PFX-SOURCE-SYS-ID       PIC X(08).
+002400                 15  PFX-RECORD-COUNT        PIC 9(08).
+002500                 15  FILLER                  PIC X(55).
+002600             10  PFX-DETAIL-BODY REDEFINES PFX-HEADER-BODY.
+002700                 15  PFX-SEQ-NBR             PIC 9(08).
+002800                 15  PFX-VALUE               PIC S9(08).
+002900                 15  FILLER                  PIC X(63).
