@@ -0,0 +1,31 @@
+000100***************************************************************
+000200*    COPYBOOK      DL100WS                                     *
+000300*    DESCRIPTION.. WORKING-STORAGE TABLE LAYOUT SHARED BY ALL   *
+000400*                  PROGRAMS THAT LOAD A DL100 READINGS OR       *
+000500*                  HIGH-WATER-MARK FILE INTO MEMORY.  CARRIES   *
+000600*                  THE SAME HEADER (AS-OF DATE, SOURCE SYSTEM   *
+000700*                  ID) AS THE PHYSICAL FILE (SEE DL100RF) PLUS  *
+000800*                  A VARIABLE-LENGTH TABLE OF READINGS SIZED    *
+000900*                  TO THE ACTUAL RECORD COUNT RECEIVED FOR THE  *
+001000*                  DAY.  DATA-NAMES CARRY A LEADING PFX- TAG    *
+001100*                  AND MUST BE RESOLVED VIA COPY ... REPLACING  *
+001200*                  BY THE INCLUDING PROGRAM.                    *
+001300*    MODIFICATION HISTORY.                                      *
+001400*    DATE-------- INIT----  DESCRIPTION------------------------ *
+001500*    2026-08-08   DLM       ORIGINAL COPYBOOK.                  *
+001550*    2026-08-08   DLM       LOWERED OCCURS FLOOR TO ZERO SO A    *
+001560*                           RESET RECORD COUNT OF ZERO IS A      *
+001570*                           VALID TABLE SIZE, NOT OUT OF RANGE.  *
+001580*    2026-08-08   DLM       ADDED PFX-CHANGED-COUNT SO A         *
+001590*                           CHECKPOINTED RUN'S CHANGED-POSITION  *
+001595*                           TOTAL SURVIVES A RESTART.            *
+001600***************************************************************
+001700 01  PFX-TABLE.
+001800        05  PFX-AS-OF-DATE              PIC 9(08).
+001900        05  PFX-SOURCE-SYS-ID           PIC X(08).
+002000        05  PFX-RECORD-COUNT            PIC 9(08) COMP.
+002050        05  PFX-CHANGED-COUNT           PIC 9(08) COMP.
+002100        05  PFX-DETAIL OCCURS 0 TO 65535 TIMES
+002200                DEPENDING ON PFX-RECORD-COUNT
+002300                INDEXED BY PFX-IDX.
+002400            10  PFX-VALUE               PIC S9(08).
